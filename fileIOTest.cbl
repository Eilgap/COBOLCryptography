@@ -1,30 +1,46 @@
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. fileIOTest. 
-ENVIRONMENT DIVISION. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
+IDENTIFICATION DIVISION.
+PROGRAM-ID. fileIOTest.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
     01 inFileName PIC X(12) VALUE 'in.txt'.
     01 outFileName PIC X(12) VALUE 'out.txt'.
     01 inFileHandle PIC X(4).
-    01 inFileSize PIC X(8) comp-x VALUE ZERO .
-    01 inOffset PIC X(8) comp-x VALUE ZERO. 
     01 outFileHandle PIC X(4).
-    01 bufferSize  PIC 9(1) VALUE 8.
-    01 outBuffer PIC X(8) VALUE '0'.
+    01 inFileSize PIC X(8) comp-x VALUE ZERO .
+    01 inOffset PIC X(8) comp-x VALUE ZERO.
+*>this runtime's CBL_READ_FILE reports success as long as at least
+*>one byte was available at the requested offset, even when fewer
+*>bytes remain than blockLength asked for - it neither fails nor
+*>updates blockLength with the count actually transferred. Reading a
+*>whole block at a time therefore can't tell "read a full block"
+*>apart from "read whatever was left" - only a length of 1 makes
+*>success/failure line up exactly with "one more real byte exists"/
+*>"the file is out of bytes", so getBytes walks the file one byte at
+*>a time instead of in fixed-size chunks.
+    01 blockLength PIC X(4) COMP-X VALUE 1.
+    01 ioFlags PIC X(4) COMP-X VALUE ZERO.
+    01 ioReturnCode PIC S9(9) COMP-5 VALUE ZERO.
     01 inBuffer PIC X(8) VALUE '0'.
-    01 buffer PIC X(8) VALUE '0'.
-    01 initPerTest PIC X(64).
+    01 endOfInputFile PIC X(1) VALUE 'N'.
+       88 atEndOfInputFile VALUE 'Y'.
+       88 notAtEndOfInputFile VALUE 'N'.
+
+*>running checksum built up one byte at a time as getByteCount walks
+*>the file - same PIC X(1) COMP-X trick used elsewhere to view a byte
+*>as its raw binary value
+    01 rawByte PIC X(1) VALUE SPACE.
+    01 rawByteValue REDEFINES rawByte PIC X(1) COMP-X.
+    01 fileChecksum PIC 9(9) VALUE ZERO.
+
 PROCEDURE DIVISION.
 CONTROLFLOW SECTION.
       PERFORM str.
       PERFORM getByteCount.
-      PERFORM getBytes.
-      *>PERFORM initialPermutation.
-      *>PERFORM writeBytes.
-      *>PERFORM fin.
-      
+      PERFORM fin.
+
 str SECTION.
-    
+
     call "CBL_OPEN_FILE" using     inFileName
                                    1
                                    0
@@ -36,41 +52,47 @@ str SECTION.
                                    0
                                    0
                                    outFileHandle.
-                                   
-    EXIT.
 
-writeBytes SECTION.
-    call "CBL_WRITE_FILE" using    outFileHandle
-                                   0
-                                   bufferSize
-                                   0
-                                   inBuffer.
     EXIT.
 
 getByteCount SECTION.
-    call "CBL_READ_FILE" using     inFileHandle
-                                   inOffset
-                                   0
-                                   128
-                                   inBuffer.
-    move inOffset to inFileSize.
-    DISPLAY inFileSize.   
+*>preflight the input file a byte at a time, advancing inOffset after
+*>every read, so inFileSize and fileChecksum come out as the file's
+*>real size and contents instead of the first block re-read forever
+    MOVE ZERO TO inFileSize
+    MOVE ZERO TO inOffset
+    MOVE ZERO TO fileChecksum
+    SET notAtEndOfInputFile TO TRUE
+    PERFORM getBytes UNTIL atEndOfInputFile
+    DISPLAY "FILE SIZE (BYTES): " inFileSize.
+    DISPLAY "CHECKSUM: " fileChecksum.
     EXIT.
 
 getBytes SECTION.
+*>read exactly one byte at inOffset - see the note by blockLength for
+*>why the block can't be widened back out. A nonzero ioReturnCode
+*>here means inOffset is at or past the real end of the file, which
+*>is the only reliable EOF signal this call gives.
+    MOVE SPACES TO inBuffer
     call "CBL_READ_FILE" using     inFileHandle
                                    inOffset
-                                   0
-                                   0
-                                   inBuffer.
-    *>move inBuffer to buffer.
-    DISPLAY inBuffer.   
+                                   blockLength
+                                   ioFlags
+                                   inBuffer
+                       RETURNING ioReturnCode.
+    IF ioReturnCode NOT = ZERO
+        SET atEndOfInputFile TO TRUE
+    ELSE
+        ADD 1 TO inFileSize
+        ADD 1 TO inOffset
+        MOVE inBuffer(1:1) TO rawByte
+        ADD rawByteValue TO fileChecksum
+    END-IF
     EXIT.
 
-initialPermutation SECTION.
-    call "BIT-OF" using            inBuffer.
-
 fin SECTION.
+    call "CBL_CLOSE_FILE" using inFileHandle.
+    call "CBL_CLOSE_FILE" using outFileHandle.
     EXIT PROGRAM.
-    STOP RUN.  
+    STOP RUN.
 END PROGRAM fileIOTest.
