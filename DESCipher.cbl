@@ -0,0 +1,574 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DESCipher.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+
+*>run parameters - same PARM/SYSIN pattern as CaesarEncrypt so both
+*>ciphers are driven the same way from JCL
+    01 jclParm PIC X(80) VALUE SPACES.
+    01 modeArgument PIC X(1) VALUE SPACE.
+    01 encOrDecMode PIC 9(1) VALUE 0.
+    01 inFileName PIC X(60) VALUE "encryptedMonologue.des".
+    01 outFileName PIC X(60) VALUE "decryptedMonologue.des".
+    01 keyArgument PIC X(8) VALUE "COBOLKEY".
+    01 envFileName PIC X(60) VALUE SPACES.
+
+*>low-level binary file handling - same CBL_* handles fileIOTest used,
+*>but with the offset actually advanced call to call, and the correct
+*>handle/offset/length/flags/data argument order
+    01 inFileHandle PIC X(4).
+    01 outFileHandle PIC X(4).
+    01 inOffset PIC X(8) COMP-X VALUE ZERO.
+    01 outOffset PIC X(8) COMP-X VALUE ZERO.
+    01 blockLength PIC X(4) COMP-X VALUE 8.
+    01 ioFlags PIC X(4) COMP-X VALUE ZERO.
+    01 ioReturnCode PIC S9(9) COMP-5 VALUE ZERO.
+    01 blockBuffer PIC X(8) VALUE SPACES.
+    01 cipherBuffer PIC X(8) VALUE SPACES.
+    01 endOfInputFile PIC X(1) VALUE 'N'.
+       88 atEndOfInputFile VALUE 'Y'.
+       88 notAtEndOfInputFile VALUE 'N'.
+
+*>one byte, viewed both as a character and as its raw binary value -
+*>same X(n) COMP-X trick fileIOTest.cbl already uses for inFileSize
+    01 rawByte PIC X(1) VALUE SPACE.
+    01 rawByteValue REDEFINES rawByte PIC X(1) COMP-X.
+    01 numericByte PIC 9(3) VALUE ZERO.
+    01 quotientValue PIC 9(3) VALUE ZERO.
+
+*>the 64-bit block and its intermediate forms as one bit per byte
+    01 blockBits PIC 9 OCCURS 64 TIMES.
+    01 permutedBlock PIC 9 OCCURS 64 TIMES.
+    01 leftHalf PIC 9 OCCURS 32 TIMES.
+    01 rightHalf PIC 9 OCCURS 32 TIMES.
+    01 newLeftHalf PIC 9 OCCURS 32 TIMES.
+    01 newRightHalf PIC 9 OCCURS 32 TIMES.
+    01 expandedRight PIC 9 OCCURS 48 TIMES.
+    01 xoredBits PIC 9 OCCURS 48 TIMES.
+    01 sBoxOutput PIC 9 OCCURS 32 TIMES.
+    01 permutedFOutput PIC 9 OCCURS 32 TIMES.
+    01 preOutputBlock PIC 9 OCCURS 64 TIMES.
+    01 finalBlock PIC 9 OCCURS 64 TIMES.
+
+*>the 64-bit key and its round-key schedule, same one-bit-per-byte style
+    01 keyBits PIC 9 OCCURS 64 TIMES.
+    01 permutedKey PIC 9 OCCURS 56 TIMES.
+    01 keyLeft PIC 9 OCCURS 28 TIMES.
+    01 keyRight PIC 9 OCCURS 28 TIMES.
+    01 combinedKeyBits PIC 9 OCCURS 56 TIMES.
+    01 tempBit PIC 9 VALUE ZERO.
+    01 roundKeys.
+       05 roundKey OCCURS 16 TIMES.
+          10 roundKeyBit PIC 9 OCCURS 48 TIMES.
+
+*>index/subscript helpers, reused across the permutation and
+*>substitution paragraphs below
+    01 bitIndex PIC 9(2) VALUE ZERO.
+    01 byteIndex PIC 9(1) VALUE ZERO.
+    01 bitBase PIC 9(3) VALUE ZERO.
+    01 roundNumber PIC 9(2) VALUE ZERO.
+    01 keyRoundIndex PIC 9(2) VALUE ZERO.
+    01 shiftTimes PIC 9(1) VALUE ZERO.
+    01 shiftCount PIC 9(1) VALUE ZERO.
+    01 sBoxNumber PIC 9(1) VALUE ZERO.
+    01 rowIndex PIC 9(1) VALUE ZERO.
+    01 colIndex PIC 9(2) VALUE ZERO.
+    01 tableOffset PIC 9(3) VALUE ZERO.
+    01 outputBase PIC 9(2) VALUE ZERO.
+    01 tempNibble PIC 9(2) VALUE ZERO.
+    01 sBoxLookupValue PIC 9(2) VALUE ZERO.
+
+*>DES standard permutation/expansion tables, packed as one literal per
+*>table (two digits per entry) and redefined as an occurs table - the
+*>classic way to load a compile-time constant array in COBOL
+    01 ipTableValues PIC X(128) VALUE "58504234261810026052443628201204625446383022140664564840322416085749413325170901595143352719110361534537292113056355473931231507".
+    01 ipTable REDEFINES ipTableValues PIC 9(2) OCCURS 64 TIMES.
+
+    01 fpTableValues PIC X(128) VALUE "40084816562464323907471555236331380646145422623037054513532161293604441252206028350343115119592734024210501858263301410949175725".
+    01 fpTable REDEFINES fpTableValues PIC 9(2) OCCURS 64 TIMES.
+
+    01 eTableValues PIC X(96) VALUE "320102030405040506070809080910111213121314151617161718192021202122232425242526272829282930313201".
+    01 eTable REDEFINES eTableValues PIC 9(2) OCCURS 48 TIMES.
+
+    01 pTableValues PIC X(64) VALUE "1607202129122817011523260518311002082414322703091913300622110425".
+    01 pTable REDEFINES pTableValues PIC 9(2) OCCURS 32 TIMES.
+
+    01 pc1TableValues PIC X(112) VALUE "5749413325170901585042342618100259514335271911036052443663554739312315076254463830221406615345372921130528201204".
+    01 pc1Table REDEFINES pc1TableValues PIC 9(2) OCCURS 56 TIMES.
+
+    01 pc2TableValues PIC X(96) VALUE "141711240105032815062110231912042608160727201302415231374755304051453348444939563453464250362932".
+    01 pc2Table REDEFINES pc2TableValues PIC 9(2) OCCURS 48 TIMES.
+
+    01 shiftScheduleValues PIC X(16) VALUE "1122222212222221".
+    01 shiftSchedule REDEFINES shiftScheduleValues PIC 9(1) OCCURS 16 TIMES.
+
+*>the eight DES S-boxes, four rows of sixteen values apiece, packed the
+*>same way as the permutation tables above
+    01 sBox1Values PIC X(128) VALUE "14041301021511080310061205090007001507041402130110061211090503080401140813060211151209070310050015120802040901070511031410000613".
+    01 sBox1 REDEFINES sBox1Values PIC 9(2) OCCURS 64 TIMES.
+
+    01 sBox2Values PIC X(128) VALUE "15010814061103040907021312000510031304071502081412000110060911050014071110041301050812060903021513081001031504021106071200051409".
+    01 sBox2 REDEFINES sBox2Values PIC 9(2) OCCURS 64 TIMES.
+
+    01 sBox3Values PIC X(128) VALUE "10000914060315050113120711040208130700090304061002080514121115011306040908150300110102120510140701101300060908070415140311050212".
+    01 sBox3 REDEFINES sBox3Values PIC 9(2) OCCURS 64 TIMES.
+
+    01 sBox4Values PIC X(128) VALUE "07131403000609100102080511120415130811050615000304070212011014091006090012110713150103140502080403150006100113080904051112070214".
+    01 sBox4 REDEFINES sBox4Values PIC 9(2) OCCURS 64 TIMES.
+
+    01 sBox5Values PIC X(128) VALUE "02120401071011060805031513001409141102120407130105001510030908060402011110130708150912050603001411081207011402130615000910040503".
+    01 sBox5 REDEFINES sBox5Values PIC 9(2) OCCURS 64 TIMES.
+
+    01 sBox6Values PIC X(128) VALUE "12011015090206080013030414070511101504020712090506011314001103080914150502081203070004100113110604030212090515101114010706000813".
+    01 sBox6 REDEFINES sBox6Values PIC 9(2) OCCURS 64 TIMES.
+
+    01 sBox7Values PIC X(128) VALUE "04110214150008130312090705100601130011070409011014030512021508060104111312030714101506080005090206111308010410070905001514020312".
+    01 sBox7 REDEFINES sBox7Values PIC 9(2) OCCURS 64 TIMES.
+
+    01 sBox8Values PIC X(128) VALUE "13020804061511011009031405001207011513081003070412050611001409020711040109121402000610131503050802011407041008131512090003050611".
+    01 sBox8 REDEFINES sBox8Values PIC 9(2) OCCURS 64 TIMES.
+
+PROCEDURE DIVISION.
+CONTROLFLOW SECTION.
+      PERFORM readRunParameters.
+      PERFORM buildKeySchedule.
+      PERFORM openFiles.
+      PERFORM processAllBlocks UNTIL atEndOfInputFile.
+      PERFORM closeFiles.
+      STOP RUN.
+
+readRunParameters SECTION.
+*>same PARM-first, SYSIN-fallback pattern CaesarEncrypt uses; falls
+*>back to the compiled-in defaults above when nothing is supplied
+    ACCEPT jclParm FROM COMMAND-LINE.
+    IF jclParm NOT = SPACES
+*>clear the file names first so a short PARM (mode/key only) leaves
+*>them at SPACES instead of the compiled-in literal defaults, or the
+*>ENVIRONMENT fallback below never gets a chance to run
+        MOVE SPACES TO inFileName outFileName
+        UNSTRING jclParm DELIMITED BY ALL SPACE
+            INTO modeArgument keyArgument inFileName outFileName
+    ELSE
+        DISPLAY "ENTER MODE - E TO ENCRYPT, D TO DECRYPT: "
+        ACCEPT modeArgument FROM SYSIN
+        DISPLAY "ENTER 8 CHARACTER KEY: "
+        ACCEPT keyArgument FROM SYSIN
+        DISPLAY "ENTER INPUT FILE NAME (BLANK FOR DEFAULT): "
+        ACCEPT inFileName FROM SYSIN
+        DISPLAY "ENTER OUTPUT FILE NAME (BLANK FOR DEFAULT): "
+        ACCEPT outFileName FROM SYSIN
+    END-IF.
+    IF modeArgument = 'E' OR modeArgument = 'e'
+        MOVE 0 TO encOrDecMode
+    ELSE
+        MOVE 1 TO encOrDecMode
+    END-IF.
+    IF inFileName = SPACES
+        ACCEPT envFileName FROM ENVIRONMENT "INFILE"
+        IF envFileName NOT = SPACES
+            MOVE envFileName TO inFileName
+        ELSE
+            MOVE "encryptedMonologue.des" TO inFileName
+        END-IF
+    END-IF.
+    IF outFileName = SPACES
+        ACCEPT envFileName FROM ENVIRONMENT "OUTFILE"
+        IF envFileName NOT = SPACES
+            MOVE envFileName TO outFileName
+        ELSE
+            MOVE "decryptedMonologue.des" TO outFileName
+        END-IF
+    END-IF.
+    EXIT.
+
+*>-----------------------------------------------------------------
+*>binary file handling - opens, one block in/out per call, closes
+*>-----------------------------------------------------------------
+openFiles SECTION.
+    CALL "CBL_OPEN_FILE" USING inFileName 1 0 0 inFileHandle
+        RETURNING ioReturnCode.
+    IF ioReturnCode NOT = 0
+        DISPLAY "UNABLE TO OPEN INPUT FILE: " inFileName
+        STOP RUN
+    END-IF.
+    CALL "CBL_CREATE_FILE" USING outFileName 3 0 0 outFileHandle
+        RETURNING ioReturnCode.
+    IF ioReturnCode NOT = 0
+        DISPLAY "UNABLE TO CREATE OUTPUT FILE: " outFileName
+        STOP RUN
+    END-IF.
+    SET notAtEndOfInputFile TO TRUE.
+    EXIT.
+
+closeFiles SECTION.
+    CALL "CBL_CLOSE_FILE" USING inFileHandle.
+    CALL "CBL_CLOSE_FILE" USING outFileHandle.
+    EXIT.
+
+processAllBlocks SECTION.
+    PERFORM readNextBlock.
+    IF NOT atEndOfInputFile
+        IF encOrDecMode = 0
+            PERFORM encryptOneBlock
+        ELSE
+            PERFORM decryptOneBlock
+        END-IF
+        PERFORM writeOneBlock
+    END-IF.
+    EXIT.
+
+readNextBlock SECTION.
+*>DES only knows how to encrypt/decrypt whole 8-byte blocks, so a
+*>final input block shorter than 8 bytes gets space-padded here and
+*>comes back out of decryptOneBlock the same width it went in - for
+*>an input file whose length is not a multiple of 8, the round-tripped
+*>output will be padded out to the next 8-byte boundary. Nothing here
+*>records the original length for a caller to truncate back to.
+    MOVE SPACES TO blockBuffer.
+    CALL "CBL_READ_FILE" USING inFileHandle inOffset blockLength
+        ioFlags blockBuffer RETURNING ioReturnCode.
+    IF ioReturnCode NOT = 0
+        SET atEndOfInputFile TO TRUE
+    ELSE
+        ADD 8 TO inOffset
+    END-IF.
+    EXIT.
+
+writeOneBlock SECTION.
+    CALL "CBL_WRITE_FILE" USING outFileHandle outOffset blockLength
+        ioFlags cipherBuffer RETURNING ioReturnCode.
+    ADD 8 TO outOffset.
+    EXIT.
+
+*>-----------------------------------------------------------------
+*>whole-block encrypt/decrypt - IP, sixteen Feistel rounds, FP
+*>-----------------------------------------------------------------
+encryptOneBlock SECTION.
+    PERFORM convertBlockToBits.
+    PERFORM applyInitialPermutation.
+    PERFORM runAllRounds.
+    PERFORM applyFinalPermutation.
+    PERFORM convertBitsToCipherBlock.
+    EXIT.
+
+decryptOneBlock SECTION.
+    PERFORM convertBlockToBits.
+    PERFORM applyInitialPermutation.
+    PERFORM runAllRounds.
+    PERFORM applyFinalPermutation.
+    PERFORM convertBitsToCipherBlock.
+    EXIT.
+
+convertBlockToBits SECTION.
+    PERFORM convertOneByteToBits VARYING byteIndex FROM 1 BY 1
+        UNTIL byteIndex > 8.
+    EXIT.
+
+convertOneByteToBits SECTION.
+    MOVE blockBuffer(byteIndex:1) TO rawByte.
+    MOVE rawByteValue TO numericByte.
+    COMPUTE bitBase = (byteIndex - 1) * 8.
+    DIVIDE numericByte BY 128 GIVING quotientValue REMAINDER numericByte.
+    MOVE quotientValue TO blockBits(bitBase + 1).
+    DIVIDE numericByte BY 64 GIVING quotientValue REMAINDER numericByte.
+    MOVE quotientValue TO blockBits(bitBase + 2).
+    DIVIDE numericByte BY 32 GIVING quotientValue REMAINDER numericByte.
+    MOVE quotientValue TO blockBits(bitBase + 3).
+    DIVIDE numericByte BY 16 GIVING quotientValue REMAINDER numericByte.
+    MOVE quotientValue TO blockBits(bitBase + 4).
+    DIVIDE numericByte BY 8 GIVING quotientValue REMAINDER numericByte.
+    MOVE quotientValue TO blockBits(bitBase + 5).
+    DIVIDE numericByte BY 4 GIVING quotientValue REMAINDER numericByte.
+    MOVE quotientValue TO blockBits(bitBase + 6).
+    DIVIDE numericByte BY 2 GIVING quotientValue REMAINDER numericByte.
+    MOVE quotientValue TO blockBits(bitBase + 7).
+    MOVE numericByte TO blockBits(bitBase + 8).
+    EXIT.
+
+applyInitialPermutation SECTION.
+    PERFORM copyIpBit VARYING bitIndex FROM 1 BY 1 UNTIL bitIndex > 64.
+    EXIT.
+
+copyIpBit SECTION.
+    MOVE blockBits(ipTable(bitIndex)) TO permutedBlock(bitIndex).
+    EXIT.
+
+runAllRounds SECTION.
+    PERFORM splitPermutedBlock.
+    PERFORM runOneRound VARYING roundNumber FROM 1 BY 1
+        UNTIL roundNumber > 16.
+    PERFORM buildPreOutputBlock.
+    EXIT.
+
+splitPermutedBlock SECTION.
+    PERFORM copyLeftHalfBit VARYING bitIndex FROM 1 BY 1 UNTIL bitIndex > 32.
+    PERFORM copyRightHalfBit VARYING bitIndex FROM 1 BY 1 UNTIL bitIndex > 32.
+    EXIT.
+
+copyLeftHalfBit SECTION.
+    MOVE permutedBlock(bitIndex) TO leftHalf(bitIndex).
+    EXIT.
+
+copyRightHalfBit SECTION.
+    MOVE permutedBlock(bitIndex + 32) TO rightHalf(bitIndex).
+    EXIT.
+
+runOneRound SECTION.
+*>encryption walks the round keys 1..16, decryption walks them
+*>16..1 - that is the only difference between the two directions
+    IF encOrDecMode = 0
+        MOVE roundNumber TO keyRoundIndex
+    ELSE
+        COMPUTE keyRoundIndex = 17 - roundNumber
+    END-IF.
+    PERFORM expandRightHalf.
+    PERFORM xorExpandedWithRoundKey.
+    PERFORM substituteSBoxes.
+    PERFORM permuteFOutput.
+    PERFORM xorLeftWithFOutput.
+    PERFORM copyRightIntoNewLeft.
+    PERFORM promoteNewHalves.
+    EXIT.
+
+expandRightHalf SECTION.
+    PERFORM copyExpandedBit VARYING bitIndex FROM 1 BY 1 UNTIL bitIndex > 48.
+    EXIT.
+
+copyExpandedBit SECTION.
+    MOVE rightHalf(eTable(bitIndex)) TO expandedRight(bitIndex).
+    EXIT.
+
+xorExpandedWithRoundKey SECTION.
+    PERFORM xorOneExpandedBit VARYING bitIndex FROM 1 BY 1 UNTIL bitIndex > 48.
+    EXIT.
+
+xorOneExpandedBit SECTION.
+    IF expandedRight(bitIndex) = roundKeyBit(keyRoundIndex bitIndex)
+        MOVE 0 TO xoredBits(bitIndex)
+    ELSE
+        MOVE 1 TO xoredBits(bitIndex)
+    END-IF.
+    EXIT.
+
+substituteSBoxes SECTION.
+    PERFORM substituteOneSBox VARYING sBoxNumber FROM 1 BY 1
+        UNTIL sBoxNumber > 8.
+    EXIT.
+
+substituteOneSBox SECTION.
+    COMPUTE bitBase = (sBoxNumber - 1) * 6.
+    COMPUTE rowIndex = (xoredBits(bitBase + 1) * 2) + xoredBits(bitBase + 6).
+    COMPUTE colIndex = (xoredBits(bitBase + 2) * 8) +
+        (xoredBits(bitBase + 3) * 4) + (xoredBits(bitBase + 4) * 2) +
+        xoredBits(bitBase + 5).
+    COMPUTE tableOffset = (rowIndex * 16) + colIndex + 1.
+    PERFORM lookUpSBoxValue.
+    PERFORM storeSBoxOutputBits.
+    EXIT.
+
+lookUpSBoxValue SECTION.
+    EVALUATE sBoxNumber
+        WHEN 1 MOVE sBox1(tableOffset) TO sBoxLookupValue
+        WHEN 2 MOVE sBox2(tableOffset) TO sBoxLookupValue
+        WHEN 3 MOVE sBox3(tableOffset) TO sBoxLookupValue
+        WHEN 4 MOVE sBox4(tableOffset) TO sBoxLookupValue
+        WHEN 5 MOVE sBox5(tableOffset) TO sBoxLookupValue
+        WHEN 6 MOVE sBox6(tableOffset) TO sBoxLookupValue
+        WHEN 7 MOVE sBox7(tableOffset) TO sBoxLookupValue
+        WHEN 8 MOVE sBox8(tableOffset) TO sBoxLookupValue
+    END-EVALUATE.
+    EXIT.
+
+storeSBoxOutputBits SECTION.
+    COMPUTE outputBase = (sBoxNumber - 1) * 4.
+    MOVE sBoxLookupValue TO tempNibble.
+    DIVIDE tempNibble BY 8 GIVING quotientValue REMAINDER tempNibble.
+    MOVE quotientValue TO sBoxOutput(outputBase + 1).
+    DIVIDE tempNibble BY 4 GIVING quotientValue REMAINDER tempNibble.
+    MOVE quotientValue TO sBoxOutput(outputBase + 2).
+    DIVIDE tempNibble BY 2 GIVING quotientValue REMAINDER tempNibble.
+    MOVE quotientValue TO sBoxOutput(outputBase + 3).
+    MOVE tempNibble TO sBoxOutput(outputBase + 4).
+    EXIT.
+
+permuteFOutput SECTION.
+    PERFORM copyPBit VARYING bitIndex FROM 1 BY 1 UNTIL bitIndex > 32.
+    EXIT.
+
+copyPBit SECTION.
+    MOVE sBoxOutput(pTable(bitIndex)) TO permutedFOutput(bitIndex).
+    EXIT.
+
+xorLeftWithFOutput SECTION.
+    PERFORM xorOneLeftBit VARYING bitIndex FROM 1 BY 1 UNTIL bitIndex > 32.
+    EXIT.
+
+xorOneLeftBit SECTION.
+    IF leftHalf(bitIndex) = permutedFOutput(bitIndex)
+        MOVE 0 TO newRightHalf(bitIndex)
+    ELSE
+        MOVE 1 TO newRightHalf(bitIndex)
+    END-IF.
+    EXIT.
+
+copyRightIntoNewLeft SECTION.
+    PERFORM copyOldRightBit VARYING bitIndex FROM 1 BY 1 UNTIL bitIndex > 32.
+    EXIT.
+
+copyOldRightBit SECTION.
+    MOVE rightHalf(bitIndex) TO newLeftHalf(bitIndex).
+    EXIT.
+
+promoteNewHalves SECTION.
+    PERFORM promoteOneHalfBit VARYING bitIndex FROM 1 BY 1 UNTIL bitIndex > 32.
+    EXIT.
+
+promoteOneHalfBit SECTION.
+    MOVE newLeftHalf(bitIndex) TO leftHalf(bitIndex).
+    MOVE newRightHalf(bitIndex) TO rightHalf(bitIndex).
+    EXIT.
+
+buildPreOutputBlock SECTION.
+*>preoutput is R16 concatenated with L16 - the swap that would
+*>otherwise happen after the sixteenth round is skipped by building
+*>it this way instead
+    PERFORM copyPreOutputRightBit VARYING bitIndex FROM 1 BY 1
+        UNTIL bitIndex > 32.
+    PERFORM copyPreOutputLeftBit VARYING bitIndex FROM 1 BY 1
+        UNTIL bitIndex > 32.
+    EXIT.
+
+copyPreOutputRightBit SECTION.
+    MOVE rightHalf(bitIndex) TO preOutputBlock(bitIndex).
+    EXIT.
+
+copyPreOutputLeftBit SECTION.
+    MOVE leftHalf(bitIndex) TO preOutputBlock(bitIndex + 32).
+    EXIT.
+
+applyFinalPermutation SECTION.
+    PERFORM copyFpBit VARYING bitIndex FROM 1 BY 1 UNTIL bitIndex > 64.
+    EXIT.
+
+copyFpBit SECTION.
+    MOVE preOutputBlock(fpTable(bitIndex)) TO finalBlock(bitIndex).
+    EXIT.
+
+convertBitsToCipherBlock SECTION.
+    PERFORM convertOneByteFromBits VARYING byteIndex FROM 1 BY 1
+        UNTIL byteIndex > 8.
+    EXIT.
+
+convertOneByteFromBits SECTION.
+    COMPUTE bitBase = (byteIndex - 1) * 8.
+    COMPUTE numericByte = (finalBlock(bitBase + 1) * 128) +
+        (finalBlock(bitBase + 2) * 64) + (finalBlock(bitBase + 3) * 32) +
+        (finalBlock(bitBase + 4) * 16) + (finalBlock(bitBase + 5) * 8) +
+        (finalBlock(bitBase + 6) * 4) + (finalBlock(bitBase + 7) * 2) +
+        finalBlock(bitBase + 8).
+    MOVE numericByte TO rawByteValue.
+    MOVE rawByte TO cipherBuffer(byteIndex:1).
+    EXIT.
+
+*>-----------------------------------------------------------------
+*>key schedule - PC1, sixteen key-shift rounds, PC2 per round
+*>-----------------------------------------------------------------
+buildKeySchedule SECTION.
+    PERFORM convertKeyToBits.
+    PERFORM applyPc1Permutation.
+    PERFORM splitKeyHalves.
+    PERFORM generateOneRoundKey VARYING roundNumber FROM 1 BY 1
+        UNTIL roundNumber > 16.
+    EXIT.
+
+convertKeyToBits SECTION.
+    PERFORM convertOneKeyByteToBits VARYING byteIndex FROM 1 BY 1
+        UNTIL byteIndex > 8.
+    EXIT.
+
+convertOneKeyByteToBits SECTION.
+    MOVE keyArgument(byteIndex:1) TO rawByte.
+    MOVE rawByteValue TO numericByte.
+    COMPUTE bitBase = (byteIndex - 1) * 8.
+    DIVIDE numericByte BY 128 GIVING quotientValue REMAINDER numericByte.
+    MOVE quotientValue TO keyBits(bitBase + 1).
+    DIVIDE numericByte BY 64 GIVING quotientValue REMAINDER numericByte.
+    MOVE quotientValue TO keyBits(bitBase + 2).
+    DIVIDE numericByte BY 32 GIVING quotientValue REMAINDER numericByte.
+    MOVE quotientValue TO keyBits(bitBase + 3).
+    DIVIDE numericByte BY 16 GIVING quotientValue REMAINDER numericByte.
+    MOVE quotientValue TO keyBits(bitBase + 4).
+    DIVIDE numericByte BY 8 GIVING quotientValue REMAINDER numericByte.
+    MOVE quotientValue TO keyBits(bitBase + 5).
+    DIVIDE numericByte BY 4 GIVING quotientValue REMAINDER numericByte.
+    MOVE quotientValue TO keyBits(bitBase + 6).
+    DIVIDE numericByte BY 2 GIVING quotientValue REMAINDER numericByte.
+    MOVE quotientValue TO keyBits(bitBase + 7).
+    MOVE numericByte TO keyBits(bitBase + 8).
+    EXIT.
+
+applyPc1Permutation SECTION.
+    PERFORM copyPc1Bit VARYING bitIndex FROM 1 BY 1 UNTIL bitIndex > 56.
+    EXIT.
+
+copyPc1Bit SECTION.
+    MOVE keyBits(pc1Table(bitIndex)) TO permutedKey(bitIndex).
+    EXIT.
+
+splitKeyHalves SECTION.
+    PERFORM copyKeyLeftBit VARYING bitIndex FROM 1 BY 1 UNTIL bitIndex > 28.
+    PERFORM copyKeyRightBit VARYING bitIndex FROM 1 BY 1 UNTIL bitIndex > 28.
+    EXIT.
+
+copyKeyLeftBit SECTION.
+    MOVE permutedKey(bitIndex) TO keyLeft(bitIndex).
+    EXIT.
+
+copyKeyRightBit SECTION.
+    MOVE permutedKey(bitIndex + 28) TO keyRight(bitIndex).
+    EXIT.
+
+generateOneRoundKey SECTION.
+    MOVE shiftSchedule(roundNumber) TO shiftTimes.
+    PERFORM rotateKeyHalvesLeftOneBit VARYING shiftCount FROM 1 BY 1
+        UNTIL shiftCount > shiftTimes.
+    PERFORM buildRoundKeyFromHalves.
+    EXIT.
+
+rotateKeyHalvesLeftOneBit SECTION.
+    MOVE keyLeft(1) TO tempBit.
+    PERFORM shiftKeyLeftOneBit VARYING bitIndex FROM 1 BY 1 UNTIL bitIndex > 27.
+    MOVE tempBit TO keyLeft(28).
+    MOVE keyRight(1) TO tempBit.
+    PERFORM shiftKeyRightOneBit VARYING bitIndex FROM 1 BY 1 UNTIL bitIndex > 27.
+    MOVE tempBit TO keyRight(28).
+    EXIT.
+
+shiftKeyLeftOneBit SECTION.
+    MOVE keyLeft(bitIndex + 1) TO keyLeft(bitIndex).
+    EXIT.
+
+shiftKeyRightOneBit SECTION.
+    MOVE keyRight(bitIndex + 1) TO keyRight(bitIndex).
+    EXIT.
+
+buildRoundKeyFromHalves SECTION.
+    PERFORM copyKeyLeftToCombined VARYING bitIndex FROM 1 BY 1 UNTIL bitIndex > 28.
+    PERFORM copyKeyRightToCombined VARYING bitIndex FROM 1 BY 1 UNTIL bitIndex > 28.
+    PERFORM applyPc2ForThisRound VARYING bitIndex FROM 1 BY 1 UNTIL bitIndex > 48.
+    EXIT.
+
+copyKeyLeftToCombined SECTION.
+    MOVE keyLeft(bitIndex) TO combinedKeyBits(bitIndex).
+    EXIT.
+
+copyKeyRightToCombined SECTION.
+    MOVE keyRight(bitIndex) TO combinedKeyBits(bitIndex + 28).
+    EXIT.
+
+applyPc2ForThisRound SECTION.
+    MOVE combinedKeyBits(pc2Table(bitIndex)) TO roundKeyBit(roundNumber bitIndex).
+    EXIT.
+
+END PROGRAM DESCipher.
