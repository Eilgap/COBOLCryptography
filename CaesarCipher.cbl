@@ -4,10 +4,21 @@ IDENTIFICATION DIVISION.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT InputFile ASSIGN TO "encryptedMonologue.txt" *>Set this to your input file
-               ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT OutputFile ASSIGN TO "decryptedMonologue.txt" *>Set this to your output file
-               ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT InputFile ASSIGN TO DYNAMIC InputFileName *>Name supplied at runtime, see ReadRunParameters
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS InputFileStatus.
+       SELECT OutputFile ASSIGN TO DYNAMIC OutputFileName *>Name supplied at runtime, see ReadRunParameters
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OutputFileStatus.
+       SELECT ControlFile ASSIGN TO DYNAMIC ControlFileName *>Batch driver row file, see RunBatchMode
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ControlFileStatus.
+       SELECT CheckpointFile ASSIGN TO DYNAMIC CheckpointFileName *>One record naming the last line written for InputFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CheckpointFileStatus.
+       SELECT TempOutputFile ASSIGN TO DYNAMIC TempOutputFileName *>Scratch copy used to rebuild OutputFile up to the checkpoint boundary, see TruncateOutputToCheckpoint
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TempOutputFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,58 +26,405 @@ IDENTIFICATION DIVISION.
        01 InputLine    PIC X(100) VALUE ''.
        FD OutputFile.
        01 OutputLine   PIC X(100) VALUE ''.
+       FD ControlFile.
+       01 ControlRecord PIC X(100) VALUE ''.
+       FD CheckpointFile.
+       01 CheckpointRecord.
+          05 CheckpointInputName PIC X(60).
+          05 CheckpointLineNumber PIC 9(5).
+       FD TempOutputFile.
+       01 TempOutputLine PIC X(100) VALUE ''.
        WORKING-STORAGE SECTION.
-       01 EncOrDecMode PIC 9(1) VALUE 1. *>Set this to 0 for encryption, 1 for decryption
-       01 ShiftAmount PIC S9(2) VALUE 3. *>Set this to the amount you'd like to shift by
-       01 Counter PIC 9(2) VALUE 1.
+       01 EncOrDecMode PIC 9(1) VALUE 1. *>Defaulted here, overridden at runtime below
+       01 ShiftAmount PIC S9(3) VALUE 3. *>Defaulted here, overridden at runtime below - widened to match ShiftArgument's capacity, see ReadRunParameters
+       01 JclParm PIC X(80) VALUE SPACES. *>Holds the raw PARM string, if one was passed
+       01 ModeArgument PIC X(1) VALUE SPACE.
+       01 ShiftArgument PIC X(4) VALUE SPACES.
+       01 InputFileName PIC X(60) VALUE "encryptedMonologue.txt".
+       01 OutputFileName PIC X(60) VALUE "decryptedMonologue.txt".
+       01 ControlFileName PIC X(60) VALUE SPACES. *>Batch mode only, see RunBatchMode
+       01 CheckpointFileName PIC X(64) VALUE SPACES. *>Built from InputFileName, see SetUpCheckpointFileName
+       01 RestartArgument PIC X(1) VALUE SPACE.
+       01 EnvFileName PIC X(60) VALUE SPACES.
+       01 Counter PIC 9(3) VALUE 1.
+       01 LineLength PIC 9(3) VALUE 100.
        01 CurrentLetter PIC X(1).
-       01 CurrentValue PIC S9(2) VALUE ZERO.
+       01 CurrentValue PIC S9(3) VALUE ZERO. *>Wide enough to hold CurrentValue+/-ShiftAmount before WrapCurrentValueIntoRange pulls it back into 1-46
        01 TempValue PIC S9(2) VALUE ZERO.
-       01 FirstSpaceFlag PIC X(1) VALUE 'F'.
-       01 SecondSpaceFlag PIC X(1) VALUE 'F'.
+       01 AlphabetSize PIC S9(2) VALUE 46. *>26 letters, 10 digits, 10 punctuation marks
        01 END-OF-FILE PIC X VALUE SPACE.
           88 END-OF-INPUT-FILE VALUE 'T'.
           88 NOT-END-OF-INPUT-FILE VALUE 'F'.
+       01 END-OF-CONTROL PIC X VALUE SPACE.
+          88 END-OF-CONTROL-FILE VALUE 'T'.
+          88 NOT-END-OF-CONTROL-FILE VALUE 'F'.
+       01 BatchModeFlag PIC X(1) VALUE 'N'. *>Set from a leading 'B' PARM/SYSIN mode, see ReadRunParameters
+          88 IsBatchMode VALUE 'Y'.
+          88 IsNotBatchMode VALUE 'N'.
+       01 RestartRequestedFlag PIC X(1) VALUE 'N'. *>Set from the trailing R/Y PARM/SYSIN token, see ReadRunParameters
+          88 IsRestartRequested VALUE 'Y'.
+          88 IsNotRestartRequested VALUE 'N'.
+       01 ControlRecordStatusFlag PIC X(1) VALUE 'Y'. *>Set by ParseControlRecord, see ProcessControlRecord
+          88 ControlRecordIsValid VALUE 'Y'.
+          88 ControlRecordIsInvalid VALUE 'N'.
+
+*>run-summary audit counters, reset for every file processed and
+*>displayed to SYSOUT by WriteRunSummary once that file is done
+       01 LinesProcessed PIC 9(5) VALUE ZERO.
+       01 CharsShifted PIC 9(6) VALUE ZERO.
+       01 RunStartTime PIC 9(8) VALUE ZERO.
+       01 RunEndTime PIC 9(8) VALUE ZERO.
+       01 InputFileStatus PIC X(2) VALUE SPACES.
+       01 OutputFileStatus PIC X(2) VALUE SPACES.
+       01 ControlFileStatus PIC X(2) VALUE SPACES.
+       01 CheckpointFileStatus PIC X(2) VALUE SPACES.
+       01 TempOutputFileStatus PIC X(2) VALUE SPACES.
+
+*>checkpoint/restart working fields
+       01 LineNumber PIC 9(5) VALUE ZERO.
+       01 CheckpointInterval PIC 9(3) VALUE 50.
+       01 CheckpointQuotient PIC 9(5) VALUE ZERO.
+       01 CheckpointRemainder PIC 9(3) VALUE ZERO.
+       01 LastCheckpointLine PIC 9(5) VALUE ZERO.
+       01 TempOutputFileName PIC X(64) VALUE SPACES. *>Built from OutputFileName, see TruncateOutputToCheckpoint
+       01 TruncateLineNumber PIC 9(5) VALUE ZERO.
+       01 END-OF-COPY PIC X VALUE SPACE. *>Reused across both copy passes in TruncateOutputToCheckpoint
+          88 COPY-AT-END VALUE 'T'.
+          88 COPY-NOT-AT-END VALUE 'F'.
 
        PROCEDURE DIVISION.
        MainProgram SECTION.
+         PERFORM ReadRunParameters
+
+         IF IsBatchMode
+           PERFORM RunBatchMode
+         ELSE
+           PERFORM RunSingleFile
+         END-IF
+
+         STOP RUN.
+
+       RunBatchMode SECTION.
+         *>Drives the same single-file logic once per row of a control
+         *>file, each row giving its own mode, shift, and file names -
+         *>("E 07 IN1.TXT OUT1.TXT" / "D 07 IN2.TXT OUT2.TXT" / ...).
+         OPEN INPUT ControlFile
+         IF ControlFileStatus NOT = "00"
+           DISPLAY "ERROR OPENING CONTROL FILE " ControlFileName
+             ": STATUS = " ControlFileStatus
+           STOP RUN
+         END-IF
+
+         SET NOT-END-OF-CONTROL-FILE TO TRUE
+
+         PERFORM ProcessControlRecord UNTIL END-OF-CONTROL-FILE
+
+         CLOSE ControlFile
+         EXIT.
+
+       ProcessControlRecord SECTION.
+         READ ControlFile
+           NOT AT END
+             PERFORM ParseControlRecord
+             IF ControlRecordIsValid
+               PERFORM RunSingleFile
+             ELSE
+               DISPLAY "ERROR IN CONTROL FILE ROW, SKIPPING: " ControlRecord
+             END-IF
+           AT END
+             SET END-OF-CONTROL-FILE TO TRUE
+         END-READ
+         EXIT.
+
+       ParseControlRecord SECTION.
+         *>Clear the file names first so a short/malformed row (missing
+         *>the input and/or output file token) leaves them at SPACES
+         *>instead of silently reusing whatever the previous row (or the
+         *>compiled-in default, on the first row) left behind.
+         MOVE SPACES TO InputFileName OutputFileName
+         UNSTRING ControlRecord DELIMITED BY ALL SPACE
+           INTO ModeArgument ShiftArgument InputFileName OutputFileName
+         MOVE ShiftArgument TO ShiftAmount
+         IF ModeArgument = 'E' OR ModeArgument = 'e'
+           MOVE 0 TO EncOrDecMode
+         ELSE
+           MOVE 1 TO EncOrDecMode
+         END-IF
+         IF InputFileName = SPACES OR OutputFileName = SPACES
+           SET ControlRecordIsInvalid TO TRUE
+         ELSE
+           SET ControlRecordIsValid TO TRUE
+         END-IF
+         EXIT.
+
+       RunSingleFile SECTION.
+         *>Encrypts or decrypts one InputFileName/OutputFileName pair -
+         *>called directly for a plain run, or once per row from
+         *>RunBatchMode.
+         SET LinesProcessed TO ZERO
+         SET CharsShifted TO ZERO
+         SET LineNumber TO ZERO
+         ACCEPT RunStartTime FROM TIME
+
+         PERFORM SetUpCheckpointFileName
+         SET LastCheckpointLine TO ZERO
+         IF IsRestartRequested
+           PERFORM LoadCheckpoint
+         END-IF
+
          OPEN INPUT InputFile
-         OPEN OUTPUT OutputFile
+         IF InputFileStatus NOT = "00"
+           DISPLAY "ERROR OPENING INPUT FILE " InputFileName
+             ": STATUS = " InputFileStatus
+           STOP RUN
+         END-IF
+
+         IF LastCheckpointLine > 0
+           PERFORM TruncateOutputToCheckpoint
+           OPEN EXTEND OutputFile
+         ELSE
+           OPEN OUTPUT OutputFile
+         END-IF
+         IF OutputFileStatus NOT = "00"
+           DISPLAY "ERROR OPENING OUTPUT FILE " OutputFileName
+             ": STATUS = " OutputFileStatus
+           STOP RUN
+         END-IF
 
          SET NOT-END-OF-INPUT-FILE TO TRUE
 
-         PERFORM UNTIL END-OF-INPUT-FILE
-           READ InputFile
+         IF LastCheckpointLine > 0
+           PERFORM SkipCheckpointedLine
+             UNTIL LineNumber >= LastCheckpointLine OR END-OF-INPUT-FILE
+         END-IF
+
+         PERFORM ProcessOneLine UNTIL END-OF-INPUT-FILE
+
+         CLOSE InputFile
+         CLOSE OutputFile
+
+         PERFORM ClearCheckpoint
+
+         PERFORM WriteRunSummary
+         EXIT.
+
+       SkipCheckpointedLine SECTION.
+         *>Reads (without re-writing) a line already covered by the
+         *>last checkpoint, so a restarted run picks up where it left
+         *>off instead of duplicating output already on disk.
+         READ InputFile
+           NOT AT END
+             ADD 1 TO LineNumber
+           AT END
+             SET END-OF-INPUT-FILE TO TRUE
+         END-READ
+         EXIT.
+
+       ProcessOneLine SECTION.
+         READ InputFile
+           NOT AT END
+             ADD 1 TO LineNumber
+             IF EncOrDecMode = 0
+               PERFORM EncryptLettersInLine UNTIL Counter > LineLength
+             END-IF
+             IF EncOrDecMode = 1
+               PERFORM DecryptLettersInLine UNTIL Counter > LineLength
+             END-IF
+             WRITE OutputLine FROM InputLine
+             ADD 1 TO LinesProcessed
+             SET Counter TO 1
+             PERFORM CheckpointIfDue
+           AT END
+              SET END-OF-INPUT-FILE TO TRUE
+         END-READ
+         EXIT.
+
+       CheckpointIfDue SECTION.
+         DIVIDE LineNumber BY CheckpointInterval
+           GIVING CheckpointQuotient REMAINDER CheckpointRemainder
+         IF CheckpointRemainder = 0
+           PERFORM WriteCheckpoint
+         END-IF
+         EXIT.
+
+       SetUpCheckpointFileName SECTION.
+         MOVE SPACES TO CheckpointFileName
+         STRING InputFileName DELIMITED BY SPACE
+                ".CKP" DELIMITED BY SIZE
+           INTO CheckpointFileName
+         EXIT.
+
+       LoadCheckpoint SECTION.
+         *>A missing checkpoint file just means there is nothing to
+         *>restart from yet - not an error - so RunSingleFile falls
+         *>through and starts at line one, same as a normal run.
+         OPEN INPUT CheckpointFile
+         IF CheckpointFileStatus = "00"
+           READ CheckpointFile
              NOT AT END
-               IF EncOrDecMode = 0
-                 PERFORM EncryptLettersInLine UNTIL SecondSpaceFlag = 'T'
-               END-IF
-               IF EncOrDecMode = 1
-                 PERFORM DecryptLettersInLine UNTIL SecondSpaceFlag = 'T'
+               IF CheckpointInputName = InputFileName
+                 MOVE CheckpointLineNumber TO LastCheckpointLine
                END-IF
-               MOVE 'F' to FirstSpaceFlag
-               MOVE 'F' to SecondSpaceFlag
-               WRITE OutputLine FROM InputLine
-               SET Counter TO 1
-             AT END
-                SET END-OF-INPUT-FILE TO TRUE
            END-READ
-         END-PERFORM
-         CLOSE InputFile
-         CLOSE OutputFile
-         STOP RUN.
+           CLOSE CheckpointFile
+         END-IF
+         EXIT.
 
-       EncryptLettersInLine SECTION.
-         MOVE InputLine(Counter:1) TO CurrentLetter
-         IF CurrentLetter = ' ' THEN
-           IF FirstSpaceFlag = 'T' THEN
-               MOVE 'T' TO SecondSpaceFlag
+       TruncateOutputToCheckpoint SECTION.
+         *>A checkpoint only gets written every CheckpointInterval
+         *>lines, so a run that crashed between checkpoints leaves
+         *>OutputFile holding more lines than LastCheckpointLine says
+         *>were done. OPEN EXTEND-ing straight onto that file would
+         *>duplicate every line between the checkpoint and the crash,
+         *>so rebuild OutputFile down to exactly LastCheckpointLine
+         *>lines first, through a scratch TempOutputFile, before the
+         *>caller extends it.
+         MOVE SPACES TO TempOutputFileName
+         STRING OutputFileName DELIMITED BY SPACE
+                ".TMP" DELIMITED BY SIZE
+           INTO TempOutputFileName
+
+         OPEN INPUT OutputFile
+         IF OutputFileStatus = "00"
+           OPEN OUTPUT TempOutputFile
+           SET TruncateLineNumber TO ZERO
+           SET COPY-NOT-AT-END TO TRUE
+           PERFORM CopyOutputLineIfBeforeCheckpoint
+             UNTIL TruncateLineNumber >= LastCheckpointLine OR COPY-AT-END
+           CLOSE TempOutputFile
+           CLOSE OutputFile
+
+           OPEN INPUT TempOutputFile
+           OPEN OUTPUT OutputFile
+           SET COPY-NOT-AT-END TO TRUE
+           PERFORM CopyTempLineToOutput UNTIL COPY-AT-END
+           CLOSE TempOutputFile
+           CLOSE OutputFile
+         END-IF
+         EXIT.
+
+       CopyOutputLineIfBeforeCheckpoint SECTION.
+         READ OutputFile
+           NOT AT END
+             ADD 1 TO TruncateLineNumber
+             WRITE TempOutputLine FROM OutputLine
+           AT END
+             SET COPY-AT-END TO TRUE
+         END-READ
+         EXIT.
+
+       CopyTempLineToOutput SECTION.
+         READ TempOutputFile
+           NOT AT END
+             WRITE OutputLine FROM TempOutputLine
+           AT END
+             SET COPY-AT-END TO TRUE
+         END-READ
+         EXIT.
+
+       WriteCheckpoint SECTION.
+         MOVE InputFileName TO CheckpointInputName
+         MOVE LineNumber TO CheckpointLineNumber
+         OPEN OUTPUT CheckpointFile
+         WRITE CheckpointRecord
+         CLOSE CheckpointFile
+         EXIT.
+
+       ClearCheckpoint SECTION.
+         *>A run that reaches the end of its input file is complete -
+         *>reset the checkpoint back to line zero so a later restart
+         *>request against this same input file does not mistake a
+         *>finished run for a partial one and skip/duplicate lines.
+         MOVE InputFileName TO CheckpointInputName
+         MOVE ZERO TO CheckpointLineNumber
+         OPEN OUTPUT CheckpointFile
+         WRITE CheckpointRecord
+         CLOSE CheckpointFile
+         EXIT.
+
+       ReadRunParameters SECTION.
+         *>Accepts EncOrDecMode, ShiftAmount, and the input/output file names
+         *>as a JCL PARM ("E 07 IN.TXT OUT.TXT") and falls back to prompting
+         *>on SYSIN when no PARM was passed, so the load module no longer
+         *>has to be recompiled to change any of them. The file names also
+         *>default from the INFILE/OUTFILE environment variables when the
+         *>PARM or SYSIN card leaves them blank. Leading a PARM with 'B'
+         *>switches to batch mode, where the second token is the control
+         *>file driving the run (see RunBatchMode). A trailing R or Y
+         *>token in either mode asks to restart from the last checkpoint
+         *>instead of starting each file over from line one.
+         ACCEPT JclParm FROM COMMAND-LINE
+         IF JclParm NOT = SPACES
+           IF JclParm(1:1) = 'B' OR JclParm(1:1) = 'b'
+             SET IsBatchMode TO TRUE
+             UNSTRING JclParm DELIMITED BY ALL SPACE
+               INTO ModeArgument ControlFileName RestartArgument
            ELSE
-               MOVE 'T' TO FirstSpaceFlag
+             MOVE SPACES TO InputFileName OutputFileName
+             UNSTRING JclParm DELIMITED BY ALL SPACE
+               INTO ModeArgument ShiftArgument InputFileName OutputFileName
+                 RestartArgument
+             MOVE ShiftArgument TO ShiftAmount
            END-IF
          ELSE
-           MOVE 'F' TO FirstSpaceFlag
+           DISPLAY "ENTER MODE - E TO ENCRYPT, D TO DECRYPT, B FOR BATCH: "
+           ACCEPT ModeArgument FROM SYSIN
+           IF ModeArgument = 'B' OR ModeArgument = 'b'
+             SET IsBatchMode TO TRUE
+             DISPLAY "ENTER CONTROL FILE NAME: "
+             ACCEPT ControlFileName FROM SYSIN
+           ELSE
+             DISPLAY "ENTER SHIFT AMOUNT: "
+             ACCEPT ShiftAmount FROM SYSIN
+             DISPLAY "ENTER INPUT FILE NAME (BLANK FOR DEFAULT): "
+             ACCEPT InputFileName FROM SYSIN
+             DISPLAY "ENTER OUTPUT FILE NAME (BLANK FOR DEFAULT): "
+             ACCEPT OutputFileName FROM SYSIN
+           END-IF
+           DISPLAY "RESTART FROM LAST CHECKPOINT? (Y/N): "
+           ACCEPT RestartArgument FROM SYSIN
+         END-IF
+         IF RestartArgument = 'R' OR RestartArgument = 'r'
+             OR RestartArgument = 'Y' OR RestartArgument = 'y'
+           SET IsRestartRequested TO TRUE
+         END-IF
+         IF NOT IsBatchMode
+           IF ModeArgument = 'E' OR ModeArgument = 'e'
+             MOVE 0 TO EncOrDecMode
+           ELSE
+             MOVE 1 TO EncOrDecMode
+           END-IF
+           IF InputFileName = SPACES
+             ACCEPT EnvFileName FROM ENVIRONMENT "INFILE"
+             IF EnvFileName NOT = SPACES
+               MOVE EnvFileName TO InputFileName
+             ELSE
+               MOVE "encryptedMonologue.txt" TO InputFileName
+             END-IF
+           END-IF
+           IF OutputFileName = SPACES
+             ACCEPT EnvFileName FROM ENVIRONMENT "OUTFILE"
+             IF EnvFileName NOT = SPACES
+               MOVE EnvFileName TO OutputFileName
+             ELSE
+               MOVE "decryptedMonologue.txt" TO OutputFileName
+             END-IF
+           END-IF
+         END-IF
+         EXIT.
+
+       EncryptLettersInLine SECTION.
+         MOVE InputLine(Counter:1) TO CurrentLetter
+         IF CurrentLetter NOT = SPACE
            PERFORM LetterToValue
+*>CurrentValue is still zero here for anything outside the cipher
+*>alphabet (LetterToValue never sets it for those), and AddShift's
+*>own guard leaves a real letter's value non-zero all the way through
+*>ValueToLetter, so this is the point to tell "actually shifted" apart
+*>from "passed through unchanged"
+           IF CurrentValue IS NOT ZERO
+             ADD 1 TO CharsShifted
+           END-IF
            PERFORM AddShift
            PERFORM ValueToLetter
            MOVE CurrentLetter TO InputLine(Counter:1)
@@ -77,15 +435,11 @@ IDENTIFICATION DIVISION.
        DecryptLettersInLine SECTION.
          MOVE InputLine(Counter:1) TO CurrentLetter
          SET CurrentValue TO ZERO
-         IF CurrentLetter = ' ' THEN
-           IF FirstSpaceFlag = 'T' THEN
-               MOVE 'T' TO SecondSpaceFlag
-           ELSE
-               MOVE 'T' TO FirstSpaceFlag
-           END-IF
-         ELSE
-           MOVE 'F' TO FirstSpaceFlag
+         IF CurrentLetter NOT = SPACE
            PERFORM LetterToValue
+           IF CurrentValue IS NOT ZERO
+             ADD 1 TO CharsShifted
+           END-IF
            PERFORM SubShift
            PERFORM ValueToLetter
            MOVE CurrentLetter TO InputLine(Counter:1)
@@ -173,6 +527,66 @@ IDENTIFICATION DIVISION.
          IF CurrentLetter = 'Z' OR CurrentLetter = 'z'
            MOVE 26 TO CurrentValue
          END-IF
+         IF CurrentLetter = '0'
+           MOVE 27 TO CurrentValue
+         END-IF
+         IF CurrentLetter = '1'
+           MOVE 28 TO CurrentValue
+         END-IF
+         IF CurrentLetter = '2'
+           MOVE 29 TO CurrentValue
+         END-IF
+         IF CurrentLetter = '3'
+           MOVE 30 TO CurrentValue
+         END-IF
+         IF CurrentLetter = '4'
+           MOVE 31 TO CurrentValue
+         END-IF
+         IF CurrentLetter = '5'
+           MOVE 32 TO CurrentValue
+         END-IF
+         IF CurrentLetter = '6'
+           MOVE 33 TO CurrentValue
+         END-IF
+         IF CurrentLetter = '7'
+           MOVE 34 TO CurrentValue
+         END-IF
+         IF CurrentLetter = '8'
+           MOVE 35 TO CurrentValue
+         END-IF
+         IF CurrentLetter = '9'
+           MOVE 36 TO CurrentValue
+         END-IF
+         IF CurrentLetter = ','
+           MOVE 37 TO CurrentValue
+         END-IF
+         IF CurrentLetter = '-'
+           MOVE 38 TO CurrentValue
+         END-IF
+         IF CurrentLetter = '.'
+           MOVE 39 TO CurrentValue
+         END-IF
+         IF CurrentLetter = '$'
+           MOVE 40 TO CurrentValue
+         END-IF
+         IF CurrentLetter = ':'
+           MOVE 41 TO CurrentValue
+         END-IF
+         IF CurrentLetter = ';'
+           MOVE 42 TO CurrentValue
+         END-IF
+         IF CurrentLetter = ''''
+           MOVE 43 TO CurrentValue
+         END-IF
+         IF CurrentLetter = '?'
+           MOVE 44 TO CurrentValue
+         END-IF
+         IF CurrentLetter = '!'
+           MOVE 45 TO CurrentValue
+         END-IF
+         IF CurrentLetter = '/'
+           MOVE 46 TO CurrentValue
+         END-IF
          EXIT.
 
        ValueToLetter SECTION.
@@ -254,22 +668,117 @@ IDENTIFICATION DIVISION.
          IF CurrentValue = 26
            Move 'Z' TO CurrentLetter
          END-IF
+         IF CurrentValue = 27
+           MOVE '0' TO CurrentLetter
+         END-IF
+         IF CurrentValue = 28
+           MOVE '1' TO CurrentLetter
+         END-IF
+         IF CurrentValue = 29
+           MOVE '2' TO CurrentLetter
+         END-IF
+         IF CurrentValue = 30
+           MOVE '3' TO CurrentLetter
+         END-IF
+         IF CurrentValue = 31
+           MOVE '4' TO CurrentLetter
+         END-IF
+         IF CurrentValue = 32
+           MOVE '5' TO CurrentLetter
+         END-IF
+         IF CurrentValue = 33
+           MOVE '6' TO CurrentLetter
+         END-IF
+         IF CurrentValue = 34
+           MOVE '7' TO CurrentLetter
+         END-IF
+         IF CurrentValue = 35
+           MOVE '8' TO CurrentLetter
+         END-IF
+         IF CurrentValue = 36
+           MOVE '9' TO CurrentLetter
+         END-IF
+         IF CurrentValue = 37
+           MOVE ',' TO CurrentLetter
+         END-IF
+         IF CurrentValue = 38
+           MOVE '-' TO CurrentLetter
+         END-IF
+         IF CurrentValue = 39
+           MOVE '.' TO CurrentLetter
+         END-IF
+         IF CurrentValue = 40
+           MOVE '$' TO CurrentLetter
+         END-IF
+         IF CurrentValue = 41
+           MOVE ':' TO CurrentLetter
+         END-IF
+         IF CurrentValue = 42
+           MOVE ';' TO CurrentLetter
+         END-IF
+         IF CurrentValue = 43
+           MOVE '''' TO CurrentLetter
+         END-IF
+         IF CurrentValue = 44
+           MOVE '?' TO CurrentLetter
+         END-IF
+         IF CurrentValue = 45
+           MOVE '!' TO CurrentLetter
+         END-IF
+         IF CurrentValue = 46
+           MOVE '/' TO CurrentLetter
+         END-IF
          EXIT.
 
        AddShift SECTION.
          IF CurrentValue IS NOT ZERO
            ADD ShiftAmount TO CurrentValue
-           IF CurrentValue > 26
-             SUBTRACT 26 FROM CurrentValue
-           END-IF
+           PERFORM WrapCurrentValueIntoRange
          END-IF
          EXIT.
 
        SubShift SECTION.
          IF CurrentValue IS NOT ZERO
            SUBTRACT ShiftAmount FROM CurrentValue
-           IF CurrentValue < 0
-             ADD 26 TO CurrentValue
-           END-IF
+           PERFORM WrapCurrentValueIntoRange
          END-IF
-         EXIT.
\ No newline at end of file
+         EXIT.
+
+       WrapCurrentValueIntoRange SECTION.
+         *>ShiftAmount is read at runtime and is no longer guaranteed to
+         *>be smaller than AlphabetSize (46), so a single add/subtract
+         *>is not enough to land back in 1-46 - walk it back in by
+         *>whole alphabets in either direction until it does
+         PERFORM SubtractOneAlphabet UNTIL CurrentValue <= AlphabetSize
+         PERFORM AddOneAlphabet UNTIL CurrentValue >= 1
+         EXIT.
+
+       SubtractOneAlphabet SECTION.
+         SUBTRACT AlphabetSize FROM CurrentValue
+         EXIT.
+
+       AddOneAlphabet SECTION.
+         ADD AlphabetSize TO CurrentValue
+         EXIT.
+
+       WriteRunSummary SECTION.
+         *>A short audit report for SYSOUT - lines read, characters
+         *>actually shifted, the mode/shift that were used, and the
+         *>wall-clock span of the run, so an operator can tell what a
+         *>run did without diffing the output file by hand.
+         ACCEPT RunEndTime FROM TIME
+         DISPLAY "===== CAESAR CIPHER RUN SUMMARY ====="
+         DISPLAY "INPUT FILE ...........: " InputFileName
+         DISPLAY "OUTPUT FILE ..........: " OutputFileName
+         IF EncOrDecMode = 0
+           DISPLAY "MODE .................: ENCRYPT"
+         ELSE
+           DISPLAY "MODE .................: DECRYPT"
+         END-IF
+         DISPLAY "SHIFT AMOUNT .........: " ShiftAmount
+         DISPLAY "LINES PROCESSED ......: " LinesProcessed
+         DISPLAY "CHARACTERS SHIFTED ...: " CharsShifted
+         DISPLAY "RUN START TIME (HHMMSSss): " RunStartTime
+         DISPLAY "RUN END TIME   (HHMMSSss): " RunEndTime
+         DISPLAY "======================================"
+         EXIT.
